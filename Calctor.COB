@@ -3,14 +3,252 @@
       * DATE:    02/08/2020
       * PURPOSE: A SIMPLY CALCULATOR THAT CAN ADD, SUBTRACT, MULTIPLY
       *          AND DIVIDE, WORKS ONLY WITH INTEGER NUMBERS.
+      *
+      * MODIFICATION HISTORY:
+      * 08/08/26  JR  ADDED A CALC-TRANX-FILE BATCH MODE.  200-PROCESS
+      *               NOW LOOPS OVER A TRANSACTION FILE, WHEN ONE IS
+      *               PRESENT, CALLING 240-OPERATION-EXECUTION FOR
+      *               EACH RECORD AND WRITING THE RESULTS TO A NEW
+      *               CALC-PRINT-FILE, SO THE JOB CAN RUN UNATTENDED.
+      * 08/08/26  JR  WIDENED WS-A, WS-B AND WS-R TO SIGNED, TWO
+      *               DECIMAL FIGURES SO NEGATIVE ADJUSTMENTS AND
+      *               DOLLARS-AND-CENTS AMOUNTS CAN BE KEYED OR FED
+      *               IN FROM A TRANSACTION RECORD WITHOUT LOSING THE
+      *               DECIMAL PLACES.  RESULTS ARE NOW ROUNDED.
+      * 08/08/26  JR  215-OPERATION-ENTER NOW VALIDATES THAT EACH
+      *               NUMBER KEYED IS NUMERIC BEFORE MOVING IT TO
+      *               WS-A/WS-B, RE-PROMPTING ON A BAD ENTRY.  ADDED
+      *               A DIVISOR-ZERO CHECK AHEAD OF 240-OPERATION-
+      *               EXECUTION FOR BOTH THE INTERACTIVE AND BATCH
+      *               PATHS SO A ZERO DIVISOR OR A BAD TRANSACTION
+      *               RECORD IS REJECTED CLEANLY INSTEAD OF ABENDING.
+      * 08/08/26  JR  ADDED CALC-AUDIT-LOG.  EVERY CALCULATION IS NOW
+      *               APPENDED TO THE AUDIT LOG WITH THE OPTION, BOTH
+      *               OPERANDS, THE RESULT, THE RUN DATE/TIME AND THE
+      *               OPERATOR ID SO A RESULT CAN BE TRACED BACK LATER.
+      * 08/08/26  JR  ADDED THREE MORE OPTIONS TO 240-OPERATION-
+      *               EXECUTION: R= REMAINDER, E= EXPONENT AND
+      *               Q= SQUARE ROOT, EACH WITH ITS OWN OPERATION
+      *               PARAGRAPH FOLLOWING THE SAME PATTERN AS
+      *               220-235.  REMAINDER REUSES THE DIVIDE-BY-ZERO
+      *               GUARD (THE DIVISOR IS WS-A, AS IT ALREADY WAS
+      *               FOR DIVIDE); SQUARE ROOT GETS A SIMILAR GUARD
+      *               AGAINST A NEGATIVE WS-A.
+      * 08/08/26  JR  000-CONTROL NOW LOOPS OVER 200-PROCESS SO ONE
+      *               SESSION CAN RUN SEVERAL CALCULATIONS, ENDING ONLY
+      *               WHEN X= QUIT IS ENTERED.  WIDENED WS-OPTIONS TO
+      *               TWO CHARACTERS SO THE SAME FIELD CAN ALSO CARRY
+      *               THE NEW M+/M-/MR/MC MEMORY COMMANDS, HANDLED BY
+      *               255-MEMORY-FUNCTION AGAINST A NEW RUNNING TOTAL,
+      *               WS-MEMORY-TOTAL, THAT PERSISTS FOR THE WHOLE RUN.
+      * 08/08/26  JR  ADDED CALC-CHECKPOINT-FILE SO A BATCH RUN CAN BE
+      *               RESTARTED AFTER AN INTERRUPTION WITHOUT REDOING
+      *               RECORDS ALREADY COMPLETED.  201-BATCH-PROCESS
+      *               WRITES A CHECKPOINT EVERY CT-CHECKPOINT-EVERY
+      *               RECORDS WITH THE LAST RECORD NUMBER AND REJECT
+      *               COUNT; 105-CHECKPOINT-RESTART READS IT BACK ON
+      *               THE NEXT RUN AND THE FIRST LOOP IN 201 SKIPS PAST
+      *               THE RECORDS ALREADY DONE.  CALC-PRINT-FILE IS
+      *               OPENED EXTEND RATHER THAN OUTPUT WHEN RESTARTING
+      *               SO EARLIER RESULTS ARE KEPT.  THE CHECKPOINT FILE
+      *               IS EMPTIED ON A CLEAN FINISH SO THE NEXT RUN
+      *               STARTS FRESH.
+      * 08/08/26  JR  300-END NOW PERFORMS 305-SUMMARY-REPORT, WHICH
+      *               DISPLAYS HOW MANY CALCULATIONS WERE PERFORMED,
+      *               HOW MANY TRANSACTION RECORDS WERE REJECTED AND
+      *               THE GRAND TOTAL OF EVERY RESULT PRODUCED THIS
+      *               RUN.  250-AUDIT-LOG-WRITE NOW ALSO ACCUMULATES
+      *               WS-COUNT-PROCESSED AND WS-TOTAL-RESULT SINCE IT
+      *               IS ALREADY THE ONE PLACE CALLED AFTER EVERY
+      *               SUCCESSFUL CALCULATION IN BOTH THE BATCH AND
+      *               INTERACTIVE PATHS.
+      * 08/08/26  JR  100-START NOW ACCEPTS A PARM STRING FROM THE
+      *               COMMAND LINE (THE JCL PARM, ON A MAINFRAME RUN)
+      *               WHEN NO TRANSACTION FILE IS PRESENT.  WHEN ONE IS
+      *               SUPPLIED, IN THE FORM OPERATOR,FIRSTNUM,SECONDNUM,
+      *               200-PROCESS RUNS THE NEW 208-PARM-PROCESS, WHICH
+      *               PARSES IT WITH UNSTRING AND REUSES THE EXISTING
+      *               216/217 NUMBER VALIDATORS AND THE 238 DIVISOR
+      *               CHECK, THEN RUNS AND QUITS LIKE A ONE-RECORD
+      *               BATCH JOB.  WITH NO PARM SUPPLIED, THE PROGRAM
+      *               FALLS BACK TO THE ORIGINAL INTERACTIVE ACCEPT
+      *               PROMPTS, UNCHANGED.
+      * 08/08/26  JR  CALC-PRINT-FILE LINES ARE NOW A PROPER REPORT.
+      *               245-OPERATION-DISPLAY CALLS THE NEW 241-PRINT-
+      *               PAGE-HEADER PARAGRAPH BEFORE THE FIRST DETAIL
+      *               LINE AND AGAIN EVERY CT-LINES-PER-PAGE (20) LINES,
+      *               WHICH WRITES A TITLE/PAGE/DATE LINE AND A COLUMN
+      *               HEADING LINE AHEAD OF THE NEXT GROUP OF DETAIL
+      *               LINES.
+      * 08/08/26  JR  FIXED ME-OPTIONS, WHICH WAS SILENTLY OVERFLOWING
+      *               ITS OWN PICTURE (A CONTINUATION LITERAL PICKING
+      *               UP EXTRA PADDING AT EACH LINE BREAK) AND CUTTING
+      *               THE MEMORY/QUIT OPTIONS OFF THE MENU - SPLIT INTO
+      *               THREE SINGLE-LINE VALUE CLAUSES INSTEAD.  FIXED
+      *               216/217-VALIDATE-*-NUM SO A NUMBER WITH A DECIMAL
+      *               POINT IS ACCEPTED: THE NEW 218/219-CHECK-*-DIGITS
+      *               SPLIT THE TYPED DIGITS AROUND THE '.' AND TEST
+      *               EACH PIECE SEPARATELY, SINCE IS NUMERIC REJECTS
+      *               THE POINT ITSELF.  CP-CHECKPOINT-RECORD NOW ALSO
+      *               CARRIES THE RUNNING CALCULATION COUNT AND TOTAL
+      *               SO A RESTARTED RUN'S 305-SUMMARY-REPORT COVERS
+      *               THE WHOLE JOB, NOT JUST THE RECORDS AFTER THE
+      *               RESTART POINT.  245-OPERATION-DISPLAY NOW WRITES
+      *               THE PAGE-HEADER REPORT FOR THE PARM PATH TOO, NOT
+      *               JUST THE TRANSACTION-FILE PATH, AND DROPPED THE
+      *               COLUMN-HEADING LINE THAT NO LONGER LINED UP WITH
+      *               THE INLINE A=/B=/RESULT= TAGS ON EACH DETAIL LINE.
+      * 09/08/26  JR  REVIEW FIXES: WIDENED WS-A-TEXT/WS-B-TEXT TO
+      *               PIC X(11) SO A FULL SIGN+7-DIGIT+POINT+2-DECIMAL
+      *               ENTRY NO LONGER TRUNCATES BEFORE VALIDATION.
+      *               218/219-CHECK-*-DIGITS NOW REJECT A FRACTION
+      *               LONGER THAN 2 DIGITS INSTEAD OF LETTING IT BE
+      *               QUIETLY TRUNCATED BY THE MOVE INTO WS-A/WS-B.
+      *               305-SUMMARY-REPORT NOW BREAKS THE CALCULATION
+      *               COUNT DOWN BY OPERATION (ADD/SUBTRACT/MULTIPLY/
+      *               DIVIDE/REMAINDER/EXPONENT/SQUARE ROOT), WITH THE
+      *               NEW PER-OPERATION COUNTERS CARRIED THROUGH
+      *               CP-CHECKPOINT-RECORD THE SAME WAY THE OVERALL
+      *               COUNT AND TOTAL ALREADY WERE.  241-PRINT-PAGE-
+      *               HEADER ONCE AGAIN WRITES A COLUMN-HEADING LINE,
+      *               THIS TIME BUILT TO LINE UP UNDER THE A=/B=/
+      *               RESULT= TAGS INSTEAD OF A SEPARATE SET OF WIDTHS.
+      *               CT-CHECKPOINT-EVERY IS NOW 1 RECORD INSTEAD OF 5:
+      *               A CHECKPOINT EVERY FEW RECORDS LEFT A WINDOW
+      *               WHERE RECORDS ALREADY WRITTEN TO CALC-AUDIT-LOG
+      *               AND CALC-PRINT-FILE WOULD BE REPROCESSED (AND
+      *               RE-WRITTEN) AFTER A RESTART; CHECKPOINTING EVERY
+      *               RECORD MEANS THE RESTART POINT IS ALWAYS THE LAST
+      *               RECORD ACTUALLY WRITTEN, SO NOTHING IS DUPLICATED.
+      * 09/08/26  JR  210-OPERATION-CHECK AND 208-PARM-PROCESS WERE ONLY
+      *               VALIDATING THE FIRST BYTE OF WS-OPTIONS, SO A
+      *               SINGLE-LETTER OPERATION WITH GARBAGE IN THE SECOND
+      *               BYTE PASSED VALIDATION BUT MATCHED NO WHEN CLAUSE
+      *               IN 240-OPERATION-EXECUTION, LEAVING WS-R AT ITS
+      *               PRIOR VALUE AND LETTING THAT STALE RESULT BE
+      *               DISPLAYED AND AUDIT-LOGGED AS IF IT WERE REAL.
+      *               203/208/210 NOW ALSO REQUIRE THE SECOND BYTE BE A
+      *               SPACE FOR SINGLE-LETTER OPERATIONS, THE QUIT CHECK
+      *               IN 204 AND 210 NOW COMPARES THE FULL WS-OPTIONS
+      *               VALUE INSTEAD OF JUST THE FIRST BYTE, AND
+      *               240-OPERATION-EXECUTION HAS A WHEN OTHER THAT
+      *               REJECTS THE RECORD THROUGH THE NEW SW-EXEC-VALID
+      *               SWITCH INSTEAD OF FALLING THROUGH WITH NO ACTION.
+      *               220 THROUGH 239 HAD NO ON SIZE ERROR, SO A RESULT
+      *               TOO LARGE FOR WS-R WAS LEFT UNCHANGED RATHER THAN
+      *               FLAGGED, WITH THE SAME STALE-RESULT PROBLEM.  ALL
+      *               SEVEN OPERATION PARAGRAPHS NOW PERFORM THE NEW
+      *               242-SIZE-ERROR ON A SIZE ERROR, WHICH ZEROES WS-R
+      *               AND REJECTS THE RECORD.  203-VALIDATE-BATCH-
+      *               RECORD AND 238-VALIDATE-DIVISOR ALSO NOW CHECK
+      *               FOR A NEGATIVE BASE WITH A NON-INTEGER EXPONENT,
+      *               WHICH IS MATHEMATICALLY UNDEFINED AND WAS PASSING
+      *               THROUGH TO 237-OPERATION-EXPONENT UNCAUGHT.
+      * 09/08/26  JR  205-OPERATION-SELECT AND 215-OPERATION-ENTER HAD NO
+      *               WAY TO LEAVE THEIR VALIDATION LOOPS ONCE THE INPUT
+      *               RAN OUT, SO A SESSION FED FROM A FILE OR PIPE THAT
+      *               ENDED MID-PROMPT SPUN FOREVER RE-ACCEPTING NOTHING.
+      *               BOTH ACCEPT STATEMENTS NOW CARRY AN ON EXCEPTION
+      *               CLAUSE THAT SETS THE NEW SW-CONSOLE-AT-EOF SWITCH,
+      *               DISPLAYS ME-INPUT-ENDED AND FORCES THE LOOP'S OWN
+      *               VALIDITY SWITCH SO IT DROPS STRAIGHT OUT;
+      *               204-INTERACTIVE-PROCESS CHECKS THE SAME SWITCH
+      *               AFTER 215 RETURNS AND ROUTES STRAIGHT TO
+      *               SW-QUIT-REQUESTED INSTEAD OF GOING ON TO VALIDATE A
+      *               RECORD THAT WAS NEVER ENTERED.  215-OPERATION-ENTER
+      *               ALSO NO LONGER PROMPTS FOR A SECOND NUMBER WHEN
+      *               WS-OPTIONS IS Q=SQUARE ROOT, SINCE THAT OPERATION
+      *               ONLY EVER USES WS-A.  REMOVED A LEFTOVER NEGATIVE-
+      *               BASE/NON-INTEGER-EXPONENT CHECK FROM 208-PARM-
+      *               PROCESS THAT DUPLICATED THE ONE 238-VALIDATE-
+      *               DIVISOR HAD ALREADY PERFORMED A FEW LINES ABOVE IT.
+      *               CALC-CHECKPOINT-FILE IS NOW ORGANIZATION RELATIVE
+      *               INSTEAD OF SEQUENTIAL, OPENED I-O ONCE BY THE
+      *               REWORKED 105-CHECKPOINT-RESTART AND HELD OPEN FOR
+      *               THE WHOLE RUN; 206-CHECKPOINT-WRITE NOW REWRITES
+      *               THE SAME RECORD IN PLACE (WRITING IT THE FIRST
+      *               TIME) INSTEAD OF REOPENING THE FILE FOR OUTPUT ON
+      *               EVERY SAVE, AND 207-CHECKPOINT-CLEAR REWRITES IT
+      *               BACK TO ZEROS AND CLOSES THE FILE ON A CLEAN
+      *               FINISH.  THIS KEEPS CT-CHECKPOINT-EVERY AT 1 WITH
+      *               NONE OF THE OPEN/CLOSE OVERHEAD THAT RECORD-BY-
+      *               RECORD SEQUENTIAL CHECKPOINTING WOULD CARRY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCTOR1.
       ******************************************************************
+      *         E  N  V  I  R  O  N  M  E  N  T   D  I  V  I  S  I  O  N
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANX-FILE         ASSIGN TO CALCTRX
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-TRANX-STATUS.
+           SELECT CALC-PRINT-FILE         ASSIGN TO CALCPRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-PRINT-STATUS.
+           SELECT CALC-AUDIT-LOG          ASSIGN TO CALCAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL CALC-CHECKPOINT-FILE
+                                           ASSIGN TO CALCCKP
+               ORGANIZATION IS RELATIVE
+               ACCESS IS DYNAMIC
+               RELATIVE KEY IS WS-CKP-RELATIVE-KEY
+               FILE STATUS  IS WS-CKP-STATUS.
+      ******************************************************************
       *              D  A  T  A     D  I  V  I  S  I  O  N
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+      *----------------------------------------------------------------
+      * BATCH TRANSACTION INPUT - ONE CALCULATION PER RECORD
+      *----------------------------------------------------------------
+           FD  CALC-TRANX-FILE.
+           01  TR-TRANX-RECORD.
+               05  TR-OPERATOR-CODE           PIC X(01).
+               05  TR-FIRST-NUMBER            PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05  TR-SECOND-NUMBER           PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05  FILLER                     PIC X(10).
+      *----------------------------------------------------------------
+      * BATCH RESULTS OUTPUT
+      *----------------------------------------------------------------
+           FD  CALC-PRINT-FILE.
+           01  PR-PRINT-RECORD                 PIC X(80).
+      *----------------------------------------------------------------
+      * AUDIT TRAIL - ONE ENTRY WRITTEN PER CALCULATION PERFORMED
+      *----------------------------------------------------------------
+           FD  CALC-AUDIT-LOG.
+           01  AL-AUDIT-RECORD.
+               05  AL-OPTION                   PIC X(01).
+               05  AL-FIRST-NUMBER             PIC S9(07)V99
+                                       SIGN IS LEADING SEPARATE.
+               05  AL-SECOND-NUMBER            PIC S9(07)V99
+                                       SIGN IS LEADING SEPARATE.
+               05  AL-RESULT                   PIC S9(07)V99
+                                       SIGN IS LEADING SEPARATE.
+               05  AL-RUN-DATE                 PIC 9(08).
+               05  AL-RUN-TIME                 PIC 9(08).
+               05  AL-OPERATOR-ID              PIC X(08).
+      *----------------------------------------------------------------
+      * CHECKPOINT - LAST RECORD NUMBER COMPLETED, FOR BATCH RESTART
+      *----------------------------------------------------------------
+           FD  CALC-CHECKPOINT-FILE.
+           01  CP-CHECKPOINT-RECORD.
+               05  CP-LAST-RECORD-NUMBER       PIC 9(07).
+               05  CP-COUNT-REJECTS            PIC 9(07).
+               05  CP-COUNT-PROCESSED          PIC 9(07).
+               05  CP-TOTAL-RESULT             PIC S9(09)V99.
+               05  CP-COUNT-ADD                PIC 9(07).
+               05  CP-COUNT-SUBTRACT           PIC 9(07).
+               05  CP-COUNT-MULTIPLY           PIC 9(07).
+               05  CP-COUNT-DIVIDE             PIC 9(07).
+               05  CP-COUNT-REMAINDER          PIC 9(07).
+               05  CP-COUNT-EXPONENT           PIC 9(07).
+               05  CP-COUNT-SQUARE-ROOT        PIC 9(07).
        WORKING-STORAGE SECTION.
       ******************************************************************
       *            M  E  S  S  A  G  E  S     A  R  E  A
@@ -20,8 +258,13 @@
                'WELCOME TO YOUR CALCULATOR'.
                05 ME-SELECT-OPTION            PIC X(43)   VALUE
                'ENTER ANY OF THE FOLLOWING OPTIONS TO DO : '.
-               05 ME-OPTIONS                  PIC X(43)   VALUE
-               'A= ADD, S= SUBTRACT, M= MULTIPLY, D= DIVIDE'.
+               05 ME-OPTIONS.
+                   10 ME-OPTIONS-1          PIC X(45)   VALUE
+                   'A= ADD, S= SUBTRACT, M= MULTIPLY, D= DIVIDE, '.
+                   10 ME-OPTIONS-2          PIC X(43)   VALUE
+                   'R= REMAINDER, E= EXPONENT, Q= SQUARE ROOT, '.
+                   10 ME-OPTIONS-3          PIC X(28)   VALUE
+                   'M+/M-/MR/MC= MEMORY, X= QUIT'.
                05 ME-INCORRECT                PIC X(24)   VALUE
                'OPTION ENTERED INCORRECT'.
                05 ME-RESULT                   PIC X(15)   VALUE
@@ -32,16 +275,108 @@
                'ENTER THE SECOND NUMBER: '.
                05 ME-GOODBYE                  PIC X(29)   VALUE
                'FINISHING CALCULATOR, GOODBYE'.
+               05 ME-BATCH-START              PIC X(34)   VALUE
+               'CALCTOR1 BATCH TRANSACTION RUN'.
+               05 ME-BATCH-END                PIC X(34)   VALUE
+               'CALCTOR1 BATCH TRANSACTION RUN END'.
+               05 ME-INCORRECT-NUM            PIC X(29)   VALUE
+               'NUMBER ENTERED IS NOT NUMERIC'.
+               05 ME-DIVISOR-ZERO             PIC X(39)   VALUE
+               'FIRST NUMBER CANNOT BE ZERO ON A DIVIDE'.
+               05 ME-ENTER-OPERATOR            PIC X(25)   VALUE
+               'ENTER YOUR OPERATOR ID: '.
+               05 ME-SQRT-NEGATIVE            PIC X(36)   VALUE
+               'CANNOT SQUARE ROOT A NEGATIVE NUMBER'.
+               05 ME-EXPONENT-DOMAIN          PIC X(45)   VALUE
+               'NEGATIVE BASE NEEDS A WHOLE NUMBER EXPONENT'.
+               05 ME-SIZE-ERROR               PIC X(36)   VALUE
+               'RESULT TOO LARGE FOR RESULT FIELD'.
+               05 ME-INPUT-ENDED               PIC X(38)   VALUE
+               'NO MORE INPUT AVAILABLE - ENDING RUN'.
+               05 ME-MEMORY-RESULT            PIC X(14)   VALUE
+               'MEMORY TOTAL: '.
+               05 ME-MEMORY-CLEARED           PIC X(17)   VALUE
+               'MEMORY IS CLEARED'.
+               05 ME-SUMMARY-HEADER           PIC X(21)   VALUE
+               'CALCTOR1 RUN SUMMARY'.
+               05 ME-SUMMARY-PROCESSED        PIC X(22)   VALUE
+               'CALCULATIONS DONE:    '.
+               05 ME-SUMMARY-REJECTS          PIC X(22)   VALUE
+               'RECORDS REJECTED:     '.
+               05 ME-SUMMARY-TOTAL            PIC X(22)   VALUE
+               'GRAND TOTAL RESULT:   '.
+               05 ME-SUMMARY-ADD              PIC X(22)   VALUE
+               'ADDS PERFORMED:       '.
+               05 ME-SUMMARY-SUBTRACT         PIC X(22)   VALUE
+               'SUBTRACTS PERFORMED:  '.
+               05 ME-SUMMARY-MULTIPLY         PIC X(22)   VALUE
+               'MULTIPLIES PERFORMED: '.
+               05 ME-SUMMARY-DIVIDE           PIC X(22)   VALUE
+               'DIVIDES PERFORMED:    '.
+               05 ME-SUMMARY-REMAINDER        PIC X(22)   VALUE
+               'REMAINDERS PERFORMED: '.
+               05 ME-SUMMARY-EXPONENT         PIC X(22)   VALUE
+               'EXPONENTS PERFORMED:  '.
+               05 ME-SUMMARY-SQRT             PIC X(22)   VALUE
+               'SQUARE ROOTS DONE:    '.
+               05 ME-REPORT-TITLE             PIC X(30)   VALUE
+               'CALCTOR1 TRANSACTION REPORT  '.
+               05 ME-REPORT-PAGE              PIC X(07)   VALUE
+               '  PAGE '.
+               05 ME-REPORT-DATE              PIC X(07)   VALUE
+               '  DATE '.
+               05 ME-COLUMN-HEADINGS.
+                   10 ME-COL-OPTION         PIC X(02)   VALUE 'OP'.
+                   10 ME-COL-GAP-A          PIC X(06)   VALUE SPACES.
+                   10 ME-COL-OPERAND-1      PIC X(11)   VALUE
+                   'OPERAND-1'.
+                   10 ME-COL-GAP-B          PIC X(04)   VALUE SPACES.
+                   10 ME-COL-OPERAND-2      PIC X(11)   VALUE
+                   'OPERAND-2'.
+                   10 ME-COL-GAP-R          PIC X(09)   VALUE SPACES.
+                   10 ME-COL-RESULT         PIC X(11)   VALUE
+                   'RESULT'.
       ******************************************************************
       *                    AREA   OF  WORK  VARIABLES
       ******************************************************************
            01 WS-VARS.
-               05 WS-OPTIONS                  PIC X(01).
-               05 WS-A                        PIC 9(06).
-               05 WS-B                        PIC 9(06).
-               05 WS-R                        PIC 9(07).
+               05 WS-OPTIONS                  PIC X(02).
+               05 WS-A                        PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-B                        PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-R                        PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-A-EDIT                    PIC -(7)9.99.
+               05 WS-B-EDIT                    PIC -(7)9.99.
+               05 WS-R-EDIT                    PIC -(7)9.99.
+               05 WS-A-TEXT                    PIC X(11).
+               05 WS-B-TEXT                    PIC X(11).
+               05 WS-A-LEN                     PIC 9(02)   VALUE 0.
+               05 WS-B-LEN                     PIC 9(02)   VALUE 0.
+               05 WS-A-DIGLEN                   PIC 9(02)  VALUE 0.
+               05 WS-B-DIGLEN                   PIC 9(02)  VALUE 0.
+               05 WS-A-DOTPOS                   PIC 9(02)  VALUE 0.
+               05 WS-B-DOTPOS                   PIC 9(02)  VALUE 0.
+               05 WS-A-START                    PIC 9(02)  VALUE 1.
+               05 WS-B-START                    PIC 9(02)  VALUE 1.
+               05 WS-A-FRACLEN                  PIC 9(02)  VALUE 0.
+               05 WS-B-FRACLEN                  PIC 9(02)  VALUE 0.
+               05 WS-A-FRACSTART                PIC 9(02)  VALUE 0.
+               05 WS-B-FRACSTART                PIC 9(02)  VALUE 0.
                05 WS-VALID-OPTIONS            PIC X(01).
-                   88 WS-LETTERS-ASMD         VALUE 'A','S','M','D'.
+                   88 WS-LETTERS-ASMD         VALUE 'A','S','M','D',
+                                                     'R','E','Q'.
+               05 WS-REM-QUOTIENT              PIC S9(07)
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-EXP-INT-CHECK             PIC S9(07)
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-EXP-FRAC-CHECK            PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE.
+               05 WS-MEMORY-TOTAL              PIC S9(07)V99
+                                               SIGN IS LEADING SEPARATE
+                                               VALUE 0.
+               05 WS-MEMORY-TOTAL-EDIT          PIC -(7)9.99.
       ******************************************************************
       *           C  O   N  S  T  A  N  T  S     A  R  E  A
       ******************************************************************
@@ -51,6 +386,16 @@
                05 CT-S                        PIC X(01)   VALUE 'S'.
                05 CT-M                        PIC X(01)   VALUE 'M'.
                05 CT-D                        PIC X(01)   VALUE 'D'.
+               05 CT-R                        PIC X(01)   VALUE 'R'.
+               05 CT-E                        PIC X(01)   VALUE 'E'.
+               05 CT-Q                        PIC X(01)   VALUE 'Q'.
+               05 CT-QUIT                     PIC X(01)   VALUE 'X'.
+               05 CT-MEM-ADD                  PIC X(02)   VALUE 'M+'.
+               05 CT-MEM-SUBTRACT             PIC X(02)   VALUE 'M-'.
+               05 CT-MEM-RECALL               PIC X(02)   VALUE 'MR'.
+               05 CT-MEM-CLEAR                PIC X(02)   VALUE 'MC'.
+               05 CT-CHECKPOINT-EVERY         PIC 9(02)   VALUE 01.
+               05 CT-LINES-PER-PAGE           PIC 9(02)   VALUE 20.
       ******************************************************************
       *                 F  L  A  G  S     A  R  E  A
       ******************************************************************
@@ -58,6 +403,83 @@
                05 SW-OPTIONS                  PIC 9(1)    VALUE  0.
                    88 SW-OPTION-NO-SELECTED               VALUE  0.
                    88 SW-OPTION-SELECTED                  VALUE  1.
+               05 SW-MODE                     PIC 9(1)    VALUE  0.
+                   88 SW-MODE-INTERACTIVE                 VALUE  0.
+                   88 SW-MODE-BATCH-FILE                  VALUE  1.
+                   88 SW-MODE-PARM                        VALUE  2.
+               05 SW-A-VALID                  PIC X(01)   VALUE 'N'.
+                   88 SW-A-IS-VALID                       VALUE 'Y'.
+                   88 SW-A-IS-INVALID                     VALUE 'N'.
+               05 SW-B-VALID                  PIC X(01)   VALUE 'N'.
+                   88 SW-B-IS-VALID                       VALUE 'Y'.
+                   88 SW-B-IS-INVALID                     VALUE 'N'.
+               05 SW-RECORD-VALID              PIC X(01)  VALUE 'Y'.
+                   88 SW-RECORD-IS-VALID                  VALUE 'Y'.
+                   88 SW-RECORD-IS-INVALID                VALUE 'N'.
+               05 SW-ENTRY-VALID                PIC X(01) VALUE 'N'.
+                   88 SW-ENTRY-IS-VALID                   VALUE 'Y'.
+                   88 SW-ENTRY-IS-INVALID                 VALUE 'N'.
+               05 SW-MEMORY-OP                  PIC X(01) VALUE 'N'.
+                   88 SW-MEMORY-OP-YES                    VALUE 'Y'.
+                   88 SW-MEMORY-OP-NO                     VALUE 'N'.
+               05 SW-RUN-STATUS                  PIC X(01) VALUE 'N'.
+                   88 SW-CONTINUE-RUN                     VALUE 'N'.
+                   88 SW-QUIT-REQUESTED                   VALUE 'Y'.
+               05 SW-EXEC-VALID                   PIC X(01) VALUE 'Y'.
+                   88 SW-EXEC-IS-VALID                     VALUE 'Y'.
+                   88 SW-EXEC-IS-INVALID                   VALUE 'N'.
+               05 SW-CONSOLE-STATUS               PIC X(01) VALUE 'N'.
+                   88 SW-CONSOLE-NOT-AT-EOF                VALUE 'N'.
+                   88 SW-CONSOLE-AT-EOF                    VALUE 'Y'.
+               05 SW-CKP-RECORD                   PIC X(01) VALUE 'N'.
+                   88 SW-CKP-RECORD-EXISTS                 VALUE 'Y'.
+                   88 SW-CKP-RECORD-NEW                    VALUE 'N'.
+      ******************************************************************
+      *             F  I  L  E     S  T  A  T  U  S     A  R  E  A
+      ******************************************************************
+           01 WS-FILE-STATUS-AREA.
+               05 WS-TRANX-STATUS             PIC X(02)   VALUE '00'.
+                   88 WS-TRANX-OK                         VALUE '00'.
+                   88 WS-TRANX-AT-EOF                     VALUE '10'.
+                   88 WS-TRANX-NOT-FOUND                  VALUE '35'.
+               05 WS-PRINT-STATUS             PIC X(02)   VALUE '00'.
+                   88 WS-PRINT-OK                         VALUE '00'.
+               05 WS-AUDIT-STATUS             PIC X(02)   VALUE '00'.
+                   88 WS-AUDIT-OK                         VALUE '00'.
+               05 WS-CKP-STATUS               PIC X(02)   VALUE '00'.
+                   88 WS-CKP-OK                           VALUE '00'.
+               05 WS-CKP-RELATIVE-KEY         PIC 9(02)   VALUE 01.
+      ******************************************************************
+      *                C  O  U  N  T  E  R  S     A  R  E  A
+      ******************************************************************
+           01 WS-COUNTERS.
+               05 WS-COUNT-REJECTS             PIC 9(07)  VALUE 0.
+               05 WS-RECORD-NUMBER              PIC 9(07) VALUE 0.
+               05 WS-LAST-RECORD-NUMBER          PIC 9(07) VALUE 0.
+               05 WS-CKP-TALLY                   PIC 9(02) VALUE 0.
+               05 WS-COUNT-PROCESSED             PIC 9(07) VALUE 0.
+               05 WS-COUNT-ADD                   PIC 9(07) VALUE 0.
+               05 WS-COUNT-SUBTRACT              PIC 9(07) VALUE 0.
+               05 WS-COUNT-MULTIPLY              PIC 9(07) VALUE 0.
+               05 WS-COUNT-DIVIDE                PIC 9(07) VALUE 0.
+               05 WS-COUNT-REMAINDER             PIC 9(07) VALUE 0.
+               05 WS-COUNT-EXPONENT              PIC 9(07) VALUE 0.
+               05 WS-COUNT-SQUARE-ROOT           PIC 9(07) VALUE 0.
+               05 WS-TOTAL-RESULT                PIC S9(09)V99
+                                               SIGN IS LEADING SEPARATE
+                                                          VALUE 0.
+               05 WS-TOTAL-RESULT-EDIT            PIC -(9)9.99.
+               05 WS-PAGE-NUMBER                   PIC 9(04) VALUE 0.
+               05 WS-PAGE-NUMBER-EDIT               PIC Z(3)9.
+               05 WS-LINE-COUNT                     PIC 9(02) VALUE 0.
+      ******************************************************************
+      *          O  P  E  R  A  T  O  R  /  D  A  T  E     A  R  E  A
+      ******************************************************************
+           01 WS-OPERATOR-AREA.
+               05 WS-OPERATOR-ID               PIC X(08)  VALUE 'BATCH'.
+               05 WS-RUN-DATE                   PIC 9(08).
+               05 WS-RUN-TIME                   PIC 9(08).
+               05 WS-PARM-AREA                  PIC X(80).
       ******************************************************************
       *       P  R  O  C  E  D  U  R  E     D  I  V  I  S  I  O  N
       ******************************************************************
@@ -65,24 +487,282 @@
        000-CONTROL.
       *============
            PERFORM 100-START
-           PERFORM 200-PROCESS
+
+           PERFORM UNTIL SW-QUIT-REQUESTED
+                PERFORM 200-PROCESS
+           END-PERFORM
+
            PERFORM 300-END
            .
       *
        100-START.
       *==========
            DISPLAY ME-WELCOME
+
+           OPEN INPUT CALC-TRANX-FILE
+
+           IF   WS-TRANX-OK
+                SET  SW-MODE-BATCH-FILE    TO    TRUE
+                PERFORM 105-CHECKPOINT-RESTART
+                IF   WS-LAST-RECORD-NUMBER > ZERO
+                     OPEN EXTEND CALC-PRINT-FILE
+                     IF   NOT WS-PRINT-OK
+                          OPEN OUTPUT CALC-PRINT-FILE
+                     END-IF
+                ELSE
+                     OPEN OUTPUT CALC-PRINT-FILE
+                END-IF
+                DISPLAY ME-BATCH-START
+           ELSE
+                ACCEPT  WS-PARM-AREA       FROM  COMMAND-LINE
+                IF   WS-PARM-AREA NOT =    SPACES
+                     SET  SW-MODE-PARM     TO    TRUE
+                     MOVE 'PARM'           TO    WS-OPERATOR-ID
+                     OPEN OUTPUT CALC-PRINT-FILE
+                ELSE
+                     SET  SW-MODE-INTERACTIVE   TO    TRUE
+                     DISPLAY ME-ENTER-OPERATOR
+                     ACCEPT  WS-OPERATOR-ID
+                END-IF
+           END-IF
+
+           OPEN EXTEND CALC-AUDIT-LOG
+
+           IF   NOT WS-AUDIT-OK
+                CLOSE  CALC-AUDIT-LOG
+                OPEN OUTPUT CALC-AUDIT-LOG
+           END-IF
+           .
+      *
+      * THE CHECKPOINT FILE IS OPENED I-O (NOT INPUT) AND LEFT OPEN FOR
+      * THE WHOLE BATCH RUN, SO 206-CHECKPOINT-WRITE CAN REWRITE ITS ONE
+      * RELATIVE RECORD IN PLACE ON EVERY TRANSACTION WITHOUT PAYING A
+      * FULL OPEN/CLOSE CYCLE EACH TIME; 207-CHECKPOINT-CLEAR CLOSES IT
+      * ONCE THE RUN COMPLETES.
+       105-CHECKPOINT-RESTART.
+      *=======================
+           MOVE 1                    TO       WS-CKP-RELATIVE-KEY
+           OPEN I-O CALC-CHECKPOINT-FILE
+
+           IF   WS-CKP-OK
+                READ CALC-CHECKPOINT-FILE
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        SET  SW-CKP-RECORD-EXISTS
+                                            TO  TRUE
+                        MOVE CP-LAST-RECORD-NUMBER
+                                            TO  WS-LAST-RECORD-NUMBER
+                        MOVE CP-COUNT-REJECTS
+                                            TO  WS-COUNT-REJECTS
+                        MOVE CP-COUNT-PROCESSED
+                                            TO  WS-COUNT-PROCESSED
+                        MOVE CP-TOTAL-RESULT
+                                            TO  WS-TOTAL-RESULT
+                        MOVE CP-COUNT-ADD
+                                            TO  WS-COUNT-ADD
+                        MOVE CP-COUNT-SUBTRACT
+                                            TO  WS-COUNT-SUBTRACT
+                        MOVE CP-COUNT-MULTIPLY
+                                            TO  WS-COUNT-MULTIPLY
+                        MOVE CP-COUNT-DIVIDE
+                                            TO  WS-COUNT-DIVIDE
+                        MOVE CP-COUNT-REMAINDER
+                                            TO  WS-COUNT-REMAINDER
+                        MOVE CP-COUNT-EXPONENT
+                                            TO  WS-COUNT-EXPONENT
+                        MOVE CP-COUNT-SQUARE-ROOT
+                                            TO  WS-COUNT-SQUARE-ROOT
+                END-READ
+           END-IF
            .
       *
        200-PROCESS.
       *============
-           PERFORM 205-OPERATION-SELECT
+           EVALUATE TRUE
+               WHEN SW-MODE-BATCH-FILE
+                    PERFORM 201-BATCH-PROCESS
+               WHEN SW-MODE-PARM
+                    PERFORM 208-PARM-PROCESS
+               WHEN OTHER
+                    PERFORM 204-INTERACTIVE-PROCESS
+           END-EVALUATE
+           .
+      *
+       201-BATCH-PROCESS.
+      *==================
+           PERFORM 202-READ-TRANX
+
+           PERFORM UNTIL WS-TRANX-AT-EOF
+                    OR    WS-RECORD-NUMBER > WS-LAST-RECORD-NUMBER
+                PERFORM 202-READ-TRANX
+           END-PERFORM
+
+           PERFORM UNTIL WS-TRANX-AT-EOF
+                PERFORM 203-VALIDATE-BATCH-RECORD
+
+                IF   SW-RECORD-IS-VALID
+                     PERFORM 240-OPERATION-EXECUTION
+                     IF   SW-EXEC-IS-VALID
+                          PERFORM 245-OPERATION-DISPLAY
+                          PERFORM 250-AUDIT-LOG-WRITE
+                     ELSE
+                          ADD  1                 TO    WS-COUNT-REJECTS
+                     END-IF
+                ELSE
+                     ADD  1                 TO    WS-COUNT-REJECTS
+                END-IF
+
+                PERFORM 206-CHECKPOINT-WRITE
+                PERFORM 202-READ-TRANX
+           END-PERFORM
+
+           PERFORM 207-CHECKPOINT-CLEAR
+
+           CLOSE CALC-TRANX-FILE
+           CLOSE CALC-PRINT-FILE
+
+           DISPLAY ME-BATCH-END
+
+           SET  SW-QUIT-REQUESTED             TO       TRUE
+           .
+      *
+       202-READ-TRANX.
+      *===============
+           READ CALC-TRANX-FILE
+               AT END
+                   SET  WS-TRANX-AT-EOF     TO    TRUE
+               NOT AT END
+                   ADD  1                   TO    WS-RECORD-NUMBER
+                   MOVE TR-OPERATOR-CODE    TO    WS-OPTIONS
+                   MOVE TR-FIRST-NUMBER     TO    WS-A
+                   MOVE TR-SECOND-NUMBER    TO    WS-B
+           END-READ
+           .
+      *
+       206-CHECKPOINT-WRITE.
+      *=====================
+           ADD  1                             TO       WS-CKP-TALLY
+
+           IF   WS-CKP-TALLY >= CT-CHECKPOINT-EVERY
+                MOVE WS-RECORD-NUMBER    TO    CP-LAST-RECORD-NUMBER
+                MOVE WS-COUNT-REJECTS    TO    CP-COUNT-REJECTS
+                MOVE WS-COUNT-PROCESSED  TO    CP-COUNT-PROCESSED
+                MOVE WS-TOTAL-RESULT     TO    CP-TOTAL-RESULT
+                MOVE WS-COUNT-ADD        TO    CP-COUNT-ADD
+                MOVE WS-COUNT-SUBTRACT   TO    CP-COUNT-SUBTRACT
+                MOVE WS-COUNT-MULTIPLY   TO    CP-COUNT-MULTIPLY
+                MOVE WS-COUNT-DIVIDE     TO    CP-COUNT-DIVIDE
+                MOVE WS-COUNT-REMAINDER  TO    CP-COUNT-REMAINDER
+                MOVE WS-COUNT-EXPONENT   TO    CP-COUNT-EXPONENT
+                MOVE WS-COUNT-SQUARE-ROOT
+                                         TO    CP-COUNT-SQUARE-ROOT
+                MOVE 1                   TO    WS-CKP-RELATIVE-KEY
+                IF   SW-CKP-RECORD-EXISTS
+                     REWRITE CP-CHECKPOINT-RECORD
+                ELSE
+                     WRITE CP-CHECKPOINT-RECORD
+                     SET  SW-CKP-RECORD-EXISTS TO TRUE
+                END-IF
+                MOVE ZERO                TO    WS-CKP-TALLY
+           END-IF
+           .
+      *
+       207-CHECKPOINT-CLEAR.
+      *=====================
+           MOVE ZERO                 TO       CP-LAST-RECORD-NUMBER
+                                                CP-COUNT-REJECTS
+                                                CP-COUNT-PROCESSED
+                                                CP-TOTAL-RESULT
+                                                CP-COUNT-ADD
+                                                CP-COUNT-SUBTRACT
+                                                CP-COUNT-MULTIPLY
+                                                CP-COUNT-DIVIDE
+                                                CP-COUNT-REMAINDER
+                                                CP-COUNT-EXPONENT
+                                                CP-COUNT-SQUARE-ROOT
+           MOVE 1                    TO       WS-CKP-RELATIVE-KEY
+           IF   SW-CKP-RECORD-EXISTS
+                REWRITE CP-CHECKPOINT-RECORD
+           ELSE
+                WRITE CP-CHECKPOINT-RECORD
+           END-IF
+           CLOSE CALC-CHECKPOINT-FILE
+           .
+      *
+       203-VALIDATE-BATCH-RECORD.
+      *==========================
+           SET  SW-RECORD-IS-VALID            TO       TRUE
+           MOVE WS-OPTIONS                    TO       WS-VALID-OPTIONS
+
+           IF   NOT WS-LETTERS-ASMD  OR  WS-OPTIONS(2:1) NOT = SPACE
+                DISPLAY ME-INCORRECT
+                SET  SW-RECORD-IS-INVALID      TO       TRUE
+           END-IF
 
-           PERFORM 215-OPERATION-ENTER
+           IF   (WS-OPTIONS = CT-D  OR  WS-OPTIONS = CT-R)
+           AND  WS-A = ZERO
+                DISPLAY ME-DIVISOR-ZERO
+                SET  SW-RECORD-IS-INVALID      TO       TRUE
+           END-IF
 
-           PERFORM 240-OPERATION-EXECUTION
+           IF   WS-OPTIONS = CT-Q  AND  WS-A < ZERO
+                DISPLAY ME-SQRT-NEGATIVE
+                SET  SW-RECORD-IS-INVALID      TO       TRUE
+           END-IF
 
-           PERFORM 245-OPERATION-DISPLAY
+           IF   WS-OPTIONS = CT-E  AND  WS-A < ZERO
+                DIVIDE WS-B BY 1   GIVING   WS-EXP-INT-CHECK
+                                   REMAINDER WS-EXP-FRAC-CHECK
+                IF   WS-EXP-FRAC-CHECK NOT = ZERO
+                     DISPLAY ME-EXPONENT-DOMAIN
+                     SET  SW-RECORD-IS-INVALID TO       TRUE
+                END-IF
+           END-IF
+           .
+      *
+       204-INTERACTIVE-PROCESS.
+      *========================
+           SET  SW-MEMORY-OP-NO               TO       TRUE
+           SET  SW-ENTRY-IS-INVALID           TO       TRUE
+           SET  SW-OPTION-NO-SELECTED         TO       TRUE
+
+           PERFORM UNTIL SW-ENTRY-IS-VALID
+                PERFORM 205-OPERATION-SELECT
+
+                EVALUATE TRUE
+                    WHEN WS-OPTIONS = CT-MEM-ADD
+                    OR   WS-OPTIONS = CT-MEM-SUBTRACT
+                    OR   WS-OPTIONS = CT-MEM-RECALL
+                    OR   WS-OPTIONS = CT-MEM-CLEAR
+                         PERFORM 255-MEMORY-FUNCTION
+                         SET  SW-MEMORY-OP-YES    TO       TRUE
+                         SET  SW-ENTRY-IS-VALID   TO       TRUE
+                    WHEN WS-OPTIONS = CT-QUIT
+                         SET  SW-QUIT-REQUESTED   TO       TRUE
+                         SET  SW-ENTRY-IS-VALID   TO       TRUE
+                    WHEN OTHER
+                         PERFORM 215-OPERATION-ENTER
+                         IF   SW-CONSOLE-AT-EOF
+                              SET  SW-QUIT-REQUESTED   TO       TRUE
+                              SET  SW-ENTRY-IS-VALID   TO       TRUE
+                         ELSE
+                              PERFORM 238-VALIDATE-DIVISOR
+                         END-IF
+                END-EVALUATE
+           END-PERFORM
+
+           IF   NOT SW-QUIT-REQUESTED  AND  NOT SW-MEMORY-OP-YES
+                PERFORM 240-OPERATION-EXECUTION
+
+                IF   SW-EXEC-IS-VALID
+                     PERFORM 245-OPERATION-DISPLAY
+
+                     PERFORM 250-AUDIT-LOG-WRITE
+                ELSE
+                     ADD  1                 TO    WS-COUNT-REJECTS
+                END-IF
+           END-IF
            .
       *
        205-OPERATION-SELECT.
@@ -91,56 +771,349 @@
                    DISPLAY ME-SELECT-OPTION
                            ME-OPTIONS
                    ACCEPT  WS-OPTIONS
-                   PERFORM 210-OPERATION-CHECK
+                       ON EXCEPTION
+                           DISPLAY ME-INPUT-ENDED
+                           SET  SW-CONSOLE-AT-EOF   TO       TRUE
+                           MOVE CT-QUIT             TO       WS-OPTIONS
+                           SET  SW-OPTION-SELECTED  TO       TRUE
+                   END-ACCEPT
+
+                   IF   NOT SW-CONSOLE-AT-EOF
+                        PERFORM 210-OPERATION-CHECK
+                   END-IF
            END-PERFORM
            .
       *
-       210-OPERATION-CHECK.
-      *====================
+       208-PARM-PROCESS.
+      *================
+           MOVE SPACES                        TO       WS-A-TEXT
+                                                         WS-B-TEXT
+
+           UNSTRING WS-PARM-AREA  DELIMITED BY ','
+                INTO WS-OPTIONS, WS-A-TEXT, WS-B-TEXT
+           END-UNSTRING
+
+           SET  SW-RECORD-IS-VALID            TO       TRUE
            MOVE WS-OPTIONS                    TO       WS-VALID-OPTIONS
+           IF   NOT WS-LETTERS-ASMD  OR  WS-OPTIONS(2:1) NOT = SPACE
+                DISPLAY ME-INCORRECT
+                SET  SW-RECORD-IS-INVALID      TO       TRUE
+           END-IF
+
+           IF   SW-RECORD-IS-VALID
+                PERFORM 216-VALIDATE-FIRST-NUM
+                IF   SW-A-IS-INVALID
+                     SET  SW-RECORD-IS-INVALID TO       TRUE
+                END-IF
+           END-IF
 
-           IF   WS-LETTERS-ASMD
-                SET     SW-OPTION-SELECTED    TO       TRUE
+           IF   SW-RECORD-IS-VALID
+                PERFORM 217-VALIDATE-SECOND-NUM
+                IF   SW-B-IS-INVALID
+                     SET  SW-RECORD-IS-INVALID TO       TRUE
+                END-IF
+           END-IF
+
+           IF   SW-RECORD-IS-VALID
+                PERFORM 238-VALIDATE-DIVISOR
+                IF   SW-ENTRY-IS-INVALID
+                     SET  SW-RECORD-IS-INVALID TO       TRUE
+                END-IF
+           END-IF
+
+           IF   SW-RECORD-IS-VALID
+                PERFORM 240-OPERATION-EXECUTION
+                IF   SW-EXEC-IS-VALID
+                     PERFORM 245-OPERATION-DISPLAY
+                     PERFORM 250-AUDIT-LOG-WRITE
+                ELSE
+                     ADD  1                 TO    WS-COUNT-REJECTS
+                END-IF
            ELSE
-                DISPLAY ME-INCORRECT
-                        CT-SPACES
+                ADD  1                 TO    WS-COUNT-REJECTS
            END-IF
+
+           CLOSE CALC-PRINT-FILE
+
+           SET  SW-QUIT-REQUESTED             TO       TRUE
+           .
+      *
+       210-OPERATION-CHECK.
+      *====================
+           EVALUATE TRUE
+               WHEN WS-OPTIONS = CT-MEM-ADD
+               OR   WS-OPTIONS = CT-MEM-SUBTRACT
+               OR   WS-OPTIONS = CT-MEM-RECALL
+               OR   WS-OPTIONS = CT-MEM-CLEAR
+                    SET     SW-OPTION-SELECTED    TO       TRUE
+               WHEN WS-OPTIONS = CT-QUIT
+                    SET     SW-OPTION-SELECTED    TO       TRUE
+               WHEN OTHER
+                    MOVE WS-OPTIONS           TO     WS-VALID-OPTIONS
+                    IF   WS-LETTERS-ASMD  AND  WS-OPTIONS(2:1) = SPACE
+                         SET     SW-OPTION-SELECTED    TO       TRUE
+                    ELSE
+                         DISPLAY ME-INCORRECT
+                                 CT-SPACES
+                    END-IF
+           END-EVALUATE
            .
       *
        215-OPERATION-ENTER.
       *===================
-           DISPLAY ME-FIRST-NUMBER
-           ACCEPT  WS-A
+           SET  SW-A-IS-INVALID               TO       TRUE
+           PERFORM UNTIL SW-A-IS-VALID
+                DISPLAY ME-FIRST-NUMBER
+                ACCEPT   WS-A-TEXT
+                    ON EXCEPTION
+                        DISPLAY ME-INPUT-ENDED
+                        SET  SW-CONSOLE-AT-EOF  TO       TRUE
+                        SET  SW-A-IS-VALID      TO       TRUE
+                END-ACCEPT
+
+                IF   NOT SW-CONSOLE-AT-EOF
+                     PERFORM 216-VALIDATE-FIRST-NUM
+                END-IF
+           END-PERFORM
       *
-           DISPLAY ME-SECOND-NUMBER
-           ACCEPT  WS-B
+      * 239-OPERATION-SQUARE-ROOT IS UNARY, SO THERE IS NO SECOND
+      * NUMBER TO PROMPT FOR OR VALIDATE ON A SQUARE ROOT.
+           IF   SW-CONSOLE-AT-EOF  OR  WS-OPTIONS = CT-Q
+                MOVE ZERO                          TO       WS-B
+                SET  SW-B-IS-VALID                 TO       TRUE
+           ELSE
+                SET  SW-B-IS-INVALID               TO       TRUE
+                PERFORM UNTIL SW-B-IS-VALID
+                     DISPLAY ME-SECOND-NUMBER
+                     ACCEPT   WS-B-TEXT
+                         ON EXCEPTION
+                             DISPLAY ME-INPUT-ENDED
+                             SET  SW-CONSOLE-AT-EOF  TO       TRUE
+                             SET  SW-B-IS-VALID      TO       TRUE
+                     END-ACCEPT
+
+                     IF   NOT SW-CONSOLE-AT-EOF
+                          PERFORM 217-VALIDATE-SECOND-NUM
+                     END-IF
+                END-PERFORM
+           END-IF
+           .
+      *
+       216-VALIDATE-FIRST-NUM.
+      *=======================
+           MOVE ZERO                          TO       WS-A-LEN
+           INSPECT WS-A-TEXT TALLYING WS-A-LEN
+                FOR CHARACTERS BEFORE INITIAL ' '
+
+           SET  SW-A-IS-INVALID               TO       TRUE
+           MOVE 1                              TO       WS-A-START
+
+           IF   WS-A-LEN > ZERO
+                IF   WS-A-TEXT(1:1) = '+'  OR  WS-A-TEXT(1:1) = '-'
+                     MOVE 2                    TO       WS-A-START
+                     SUBTRACT 1              FROM     WS-A-LEN
+                                             GIVING   WS-A-DIGLEN
+                ELSE
+                     MOVE WS-A-LEN             TO       WS-A-DIGLEN
+                END-IF
+                IF   WS-A-DIGLEN > ZERO
+                     PERFORM 218-CHECK-FIRST-DIGITS
+                END-IF
+           END-IF
+
+           IF   SW-A-IS-VALID
+                MOVE WS-A-TEXT                 TO       WS-A
+           ELSE
+                DISPLAY ME-INCORRECT-NUM
+           END-IF
+           .
+      *
+      * A DECIMAL POINT FAILS THE PLAIN "IS NUMERIC" CLASS TEST, SO
+      * THE DIGITS ARE TESTED IN TWO PIECES (WHOLE AND FRACTION) WHEN
+      * ONE IS PRESENT, AND AS A SINGLE PIECE WHEN IT IS NOT.  A
+      * FRACTION LONGER THAN 2 DIGITS IS REJECTED RATHER THAN MOVED
+      * INTO WS-A/WS-B AND SILENTLY TRUNCATED TO THE FIELD'S V99.
+       218-CHECK-FIRST-DIGITS.
+      *========================
+           MOVE ZERO                          TO       WS-A-DOTPOS
+           INSPECT WS-A-TEXT(WS-A-START:WS-A-DIGLEN)
+                TALLYING WS-A-DOTPOS
+                FOR CHARACTERS BEFORE INITIAL '.'
+
+           IF   WS-A-DOTPOS = WS-A-DIGLEN
+                IF   WS-A-TEXT(WS-A-START:WS-A-DIGLEN) IS NUMERIC
+                     SET  SW-A-IS-VALID        TO       TRUE
+                END-IF
+           ELSE
+                IF   WS-A-DOTPOS > ZERO
+                     SUBTRACT WS-A-DOTPOS, 1  FROM     WS-A-DIGLEN
+                                             GIVING   WS-A-FRACLEN
+                     IF   WS-A-FRACLEN > ZERO
+                     AND  WS-A-FRACLEN <= 2
+                     AND  WS-A-TEXT(WS-A-START:WS-A-DOTPOS) IS NUMERIC
+                          ADD  WS-A-START, WS-A-DOTPOS, 1
+                                             GIVING   WS-A-FRACSTART
+                          IF   WS-A-TEXT(WS-A-FRACSTART:WS-A-FRACLEN)
+                                    IS NUMERIC
+                               SET SW-A-IS-VALID TO   TRUE
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF
+           .
+      *
+       217-VALIDATE-SECOND-NUM.
+      *========================
+           MOVE ZERO                          TO       WS-B-LEN
+           INSPECT WS-B-TEXT TALLYING WS-B-LEN
+                FOR CHARACTERS BEFORE INITIAL ' '
+
+           SET  SW-B-IS-INVALID               TO       TRUE
+           MOVE 1                              TO       WS-B-START
+
+           IF   WS-B-LEN > ZERO
+                IF   WS-B-TEXT(1:1) = '+'  OR  WS-B-TEXT(1:1) = '-'
+                     MOVE 2                    TO       WS-B-START
+                     SUBTRACT 1              FROM     WS-B-LEN
+                                             GIVING   WS-B-DIGLEN
+                ELSE
+                     MOVE WS-B-LEN             TO       WS-B-DIGLEN
+                END-IF
+                IF   WS-B-DIGLEN > ZERO
+                     PERFORM 219-CHECK-SECOND-DIGITS
+                END-IF
+           END-IF
+
+           IF   SW-B-IS-VALID
+                MOVE WS-B-TEXT                 TO       WS-B
+           ELSE
+                DISPLAY ME-INCORRECT-NUM
+           END-IF
+           .
+      *
+      * SEE 218-CHECK-FIRST-DIGITS ABOVE FOR WHY THIS SPLITS ON '.'.
+       219-CHECK-SECOND-DIGITS.
+      *=========================
+           MOVE ZERO                          TO       WS-B-DOTPOS
+           INSPECT WS-B-TEXT(WS-B-START:WS-B-DIGLEN)
+                TALLYING WS-B-DOTPOS
+                FOR CHARACTERS BEFORE INITIAL '.'
+
+           IF   WS-B-DOTPOS = WS-B-DIGLEN
+                IF   WS-B-TEXT(WS-B-START:WS-B-DIGLEN) IS NUMERIC
+                     SET  SW-B-IS-VALID        TO       TRUE
+                END-IF
+           ELSE
+                IF   WS-B-DOTPOS > ZERO
+                     SUBTRACT WS-B-DOTPOS, 1  FROM     WS-B-DIGLEN
+                                             GIVING   WS-B-FRACLEN
+                     IF   WS-B-FRACLEN > ZERO
+                     AND  WS-B-FRACLEN <= 2
+                     AND  WS-B-TEXT(WS-B-START:WS-B-DOTPOS) IS NUMERIC
+                          ADD  WS-B-START, WS-B-DOTPOS, 1
+                                             GIVING   WS-B-FRACSTART
+                          IF   WS-B-TEXT(WS-B-FRACSTART:WS-B-FRACLEN)
+                                    IS NUMERIC
+                               SET SW-B-IS-VALID TO   TRUE
+                          END-IF
+                     END-IF
+                END-IF
+           END-IF
            .
        220-OPERATION-ADD.
       *==================
            ADD  WS-A                          TO       WS-B
-                                              GIVING   WS-R
+                                              GIVING   WS-R   ROUNDED
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-ADD
            .
       *
        225-OPERATION-SUBTRACT.
       *=======================
            SUBTRACT  WS-A                     FROM     WS-B
-                                              GIVING   WS-R
+                                              GIVING   WS-R   ROUNDED
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-SUBTRACT
            .
       *
        230-OPERATION-MULTIPLY.
       *=======================
            MULTIPLY  WS-A                     BY       WS-B
-                                              GIVING   WS-R
+                                              GIVING   WS-R   ROUNDED
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-MULTIPLY
            .
       *
        235-OPERATION-DIVIDE.
       *=====================
            DIVIDE    WS-A                     INTO     WS-B
-                                              GIVING   WS-R
+                                              GIVING   WS-R   ROUNDED
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-DIVIDE
+           .
+      *
+       236-OPERATION-REMAINDER.
+      *========================
+           DIVIDE    WS-A                     INTO     WS-B
+                                              GIVING   WS-REM-QUOTIENT
+                                              REMAINDER WS-R
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-DIVIDE
+           .
+      *
+       237-OPERATION-EXPONENT.
+      *=======================
+           COMPUTE   WS-R  ROUNDED  =  WS-A ** WS-B
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-COMPUTE
+           .
+      *
+       238-VALIDATE-DIVISOR.
+      *====================
+           SET  SW-ENTRY-IS-VALID             TO       TRUE
+
+           IF   (WS-OPTIONS = CT-D  OR  WS-OPTIONS = CT-R)
+           AND  WS-A = ZERO
+                DISPLAY ME-DIVISOR-ZERO
+                SET  SW-ENTRY-IS-INVALID       TO       TRUE
+                SET  SW-OPTION-NO-SELECTED     TO       TRUE
+           END-IF
+
+           IF   WS-OPTIONS = CT-Q  AND  WS-A < ZERO
+                DISPLAY ME-SQRT-NEGATIVE
+                SET  SW-ENTRY-IS-INVALID       TO       TRUE
+                SET  SW-OPTION-NO-SELECTED     TO       TRUE
+           END-IF
+
+           IF   WS-OPTIONS = CT-E  AND  WS-A < ZERO
+                DIVIDE WS-B BY 1   GIVING   WS-EXP-INT-CHECK
+                                   REMAINDER WS-EXP-FRAC-CHECK
+                IF   WS-EXP-FRAC-CHECK NOT = ZERO
+                     DISPLAY ME-EXPONENT-DOMAIN
+                     SET  SW-ENTRY-IS-INVALID  TO       TRUE
+                     SET  SW-OPTION-NO-SELECTED TO      TRUE
+                END-IF
+           END-IF
+           .
+      *
+       239-OPERATION-SQUARE-ROOT.
+      *==========================
+           COMPUTE   WS-R  ROUNDED  =  WS-A ** 0.5
+                ON SIZE ERROR
+                     PERFORM 242-SIZE-ERROR
+           END-COMPUTE
            .
       *
        240-OPERATION-EXECUTION.
       *========================
+           SET  SW-EXEC-IS-VALID              TO       TRUE
+
            EVALUATE  WS-OPTIONS
                WHEN  CT-A
                    PERFORM 220-OPERATION-ADD
@@ -150,16 +1123,158 @@
                    PERFORM 230-OPERATION-MULTIPLY
                WHEN  CT-D
                    PERFORM 235-OPERATION-DIVIDE
+               WHEN  CT-R
+                   PERFORM 236-OPERATION-REMAINDER
+               WHEN  CT-E
+                   PERFORM 237-OPERATION-EXPONENT
+               WHEN  CT-Q
+                   PERFORM 239-OPERATION-SQUARE-ROOT
+               WHEN  OTHER
+                   DISPLAY ME-INCORRECT
+                   MOVE ZERO                   TO       WS-R
+                   SET  SW-EXEC-IS-INVALID     TO       TRUE
            END-EVALUATE
            .
+      *
+       242-SIZE-ERROR.
+      *===============
+           DISPLAY ME-SIZE-ERROR
+           MOVE ZERO                          TO       WS-R
+           SET  SW-EXEC-IS-INVALID            TO       TRUE
+           .
       *
        245-OPERATION-DISPLAY.
       *======================
-           DISPLAY   ME-RESULT  WS-R
+           MOVE    WS-A                       TO       WS-A-EDIT
+           MOVE    WS-B                       TO       WS-B-EDIT
+           MOVE    WS-R                       TO       WS-R-EDIT
+
+           IF   NOT SW-MODE-INTERACTIVE
+                IF   WS-LINE-COUNT = ZERO
+                OR   WS-LINE-COUNT >= CT-LINES-PER-PAGE
+                     PERFORM 241-PRINT-PAGE-HEADER
+                END-IF
+
+                MOVE    SPACES         TO   PR-PRINT-RECORD
+                STRING  WS-OPTIONS     DELIMITED BY SIZE
+                        '    A='       DELIMITED BY SIZE
+                        WS-A-EDIT      DELIMITED BY SIZE
+                        '  B='         DELIMITED BY SIZE
+                        WS-B-EDIT      DELIMITED BY SIZE
+                        '  RESULT='    DELIMITED BY SIZE
+                        WS-R-EDIT      DELIMITED BY SIZE
+                   INTO PR-PRINT-RECORD
+                END-STRING
+                WRITE PR-PRINT-RECORD
+
+                ADD  1                 TO    WS-LINE-COUNT
+           ELSE
+                DISPLAY   ME-RESULT  WS-R-EDIT
+           END-IF
+           .
+      *
+       241-PRINT-PAGE-HEADER.
+      *======================
+           ACCEPT   WS-RUN-DATE              FROM     DATE YYYYMMDD
+
+           ADD  1                    TO    WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER       TO    WS-PAGE-NUMBER-EDIT
+
+           MOVE SPACES                        TO       PR-PRINT-RECORD
+           STRING  ME-REPORT-TITLE            DELIMITED BY SIZE
+                   ME-REPORT-PAGE             DELIMITED BY SIZE
+                   WS-PAGE-NUMBER-EDIT        DELIMITED BY SIZE
+                   ME-REPORT-DATE             DELIMITED BY SIZE
+                   WS-RUN-DATE                DELIMITED BY SIZE
+              INTO PR-PRINT-RECORD
+           END-STRING
+           WRITE PR-PRINT-RECORD
+
+           MOVE SPACES                        TO       PR-PRINT-RECORD
+           MOVE ME-COLUMN-HEADINGS            TO       PR-PRINT-RECORD
+           WRITE PR-PRINT-RECORD
+
+           MOVE ZERO                          TO       WS-LINE-COUNT
+           .
+      *
+       250-AUDIT-LOG-WRITE.
+      *====================
+           ACCEPT  WS-RUN-DATE   FROM DATE YYYYMMDD
+           ACCEPT  WS-RUN-TIME   FROM TIME
+
+           MOVE WS-OPTIONS                    TO       AL-OPTION
+           MOVE WS-A                          TO       AL-FIRST-NUMBER
+           MOVE WS-B                          TO       AL-SECOND-NUMBER
+           MOVE WS-R                          TO       AL-RESULT
+           MOVE WS-RUN-DATE                   TO       AL-RUN-DATE
+           MOVE WS-RUN-TIME                   TO       AL-RUN-TIME
+           MOVE WS-OPERATOR-ID                TO       AL-OPERATOR-ID
+
+           WRITE AL-AUDIT-RECORD
+
+           ADD  1                    TO    WS-COUNT-PROCESSED
+           ADD  WS-R                 TO    WS-TOTAL-RESULT
+
+           EVALUATE  WS-OPTIONS
+               WHEN  CT-A
+                   ADD  1             TO    WS-COUNT-ADD
+               WHEN  CT-S
+                   ADD  1             TO    WS-COUNT-SUBTRACT
+               WHEN  CT-M
+                   ADD  1             TO    WS-COUNT-MULTIPLY
+               WHEN  CT-D
+                   ADD  1             TO    WS-COUNT-DIVIDE
+               WHEN  CT-R
+                   ADD  1             TO    WS-COUNT-REMAINDER
+               WHEN  CT-E
+                   ADD  1             TO    WS-COUNT-EXPONENT
+               WHEN  CT-Q
+                   ADD  1             TO    WS-COUNT-SQUARE-ROOT
+           END-EVALUATE
+           .
+      *
+       255-MEMORY-FUNCTION.
+      *====================
+           EVALUATE WS-OPTIONS
+               WHEN CT-MEM-ADD
+                    ADD       WS-R              TO    WS-MEMORY-TOTAL
+               WHEN CT-MEM-SUBTRACT
+                    SUBTRACT  WS-R              FROM  WS-MEMORY-TOTAL
+               WHEN CT-MEM-CLEAR
+                    MOVE      ZERO              TO    WS-MEMORY-TOTAL
+           END-EVALUATE
+
+           MOVE WS-MEMORY-TOTAL           TO    WS-MEMORY-TOTAL-EDIT
+
+           IF   WS-OPTIONS = CT-MEM-CLEAR
+                DISPLAY ME-MEMORY-CLEARED
+           ELSE
+                DISPLAY ME-MEMORY-RESULT  WS-MEMORY-TOTAL-EDIT
+           END-IF
            .
       *
        300-END.
       *=========
+           PERFORM 305-SUMMARY-REPORT
+
+           CLOSE     CALC-AUDIT-LOG
            DISPLAY   ME-GOODBYE
            STOP RUN
            .
+      *
+       305-SUMMARY-REPORT.
+      *====================
+           MOVE WS-TOTAL-RESULT          TO    WS-TOTAL-RESULT-EDIT
+
+           DISPLAY ME-SUMMARY-HEADER
+           DISPLAY ME-SUMMARY-PROCESSED  WS-COUNT-PROCESSED
+           DISPLAY ME-SUMMARY-ADD        WS-COUNT-ADD
+           DISPLAY ME-SUMMARY-SUBTRACT   WS-COUNT-SUBTRACT
+           DISPLAY ME-SUMMARY-MULTIPLY   WS-COUNT-MULTIPLY
+           DISPLAY ME-SUMMARY-DIVIDE     WS-COUNT-DIVIDE
+           DISPLAY ME-SUMMARY-REMAINDER  WS-COUNT-REMAINDER
+           DISPLAY ME-SUMMARY-EXPONENT   WS-COUNT-EXPONENT
+           DISPLAY ME-SUMMARY-SQRT       WS-COUNT-SQUARE-ROOT
+           DISPLAY ME-SUMMARY-REJECTS    WS-COUNT-REJECTS
+           DISPLAY ME-SUMMARY-TOTAL      WS-TOTAL-RESULT-EDIT
+           .
